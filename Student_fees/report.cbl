@@ -6,9 +6,10 @@
        ENVIRONMENT DIVISION.
            INPUT-OUTPUT SECTION.
            FILE-CONTROL.
-               SELECT STUDENT-MASTER-FILE ASSIGN TO 
+               SELECT STUDENT-MASTER-FILE ASSIGN TO
                    "StudMasterSorted.dat"
-                   ORGANIZATION IS LINE SEQUENTIAL.
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS SM-FILE-STATUS.
 
                SELECT REPORT-FILE ASSIGN TO "Fees.rpt".
        
@@ -21,23 +22,36 @@
                02 SM-STUDENT-NAME      PIC X(30).
                02 SM-GENDER            PIC X(1).
                02 SM-COURSE-CODE       PIC X(4).
+               02 SM-TERM-CODE         PIC X(6).
                02 SM-FEES-OWED         PIC 9(4).
                02 SM-AMOUNT-PAID       PIC 9(4)V99.
+               02 SM-PRIOR-FEES-OWED   PIC 9(4).
+               02 SM-PRIOR-AMOUNT-PAID PIC 9(4)V99.
+
 
-           
            FD REPORT-FILE
            REPORT IS FEES-REPORT.
 
 
            WORKING-STORAGE SECTION.
+           01 SM-FILE-STATUS PIC XX.
            01 OUSTANDING.
-               02 WS-OUTSTANDING       PIC 9(4)V99.
-               02 WS-OUTSTANDING-TOTAL PIC 9(8)V99 VALUE ZERO.
+               02 WS-OUTSTANDING       PIC S9(4)V99.
+               02 WS-OUTSTANDING-TOTAL PIC S9(8)V99 VALUE ZERO.
+               02 WS-PRIOR-OUTSTANDING PIC S9(4)V99.
+               02 WS-PRIOR-OUTSTANDING-TOTAL PIC S9(8)V99 VALUE ZERO.
+               02 WS-SAVE-OUTSTANDING PIC S9(4)V99.
+               02 WS-SAVE-PRIOR-OUTSTANDING PIC S9(4)V99.
+           01 WS-OPEN-STATUS PIC XX.
+           01 WS-COURSE-CODE-HOLD PIC X(4).
+
+           LINKAGE SECTION.
+           01 LS-RETURN-STATUS PIC XX.
 
 
            REPORT SECTION.
            RD FEES-REPORT
-               CONTROL IS FINAL
+               CONTROL IS SM-COURSE-CODE
                PAGE LIMIT IS 66
                HEADING 1
                FIRST DETAIL 8
@@ -51,6 +65,11 @@
                02 LINE 3.
                    03 COLUMN 24    PIC X(27)
                        VALUE ALL "-".
+               02 LINE 5.
+                   03 COLUMN 2     PIC X(7)
+                       VALUE "COURSE:".
+                   03 COLUMN 10    PIC X(4)
+                       SOURCE SM-COURSE-CODE.
                02 LINE 6.
                    03 COLUMN 2     PIC X(12)
                        VALUE "STUDENT NAME".
@@ -75,17 +94,51 @@
                        SOURCE SM-AMOUNT-PAID.
                    03 COLUMN 66    PIC $$,$$9.99
                        SOURCE WS-OUTSTANDING.
-           
+
+           01 PRIOR-TERM-LINE TYPE IS DETAIL.
+               02 LINE IS PLUS 1.
+                   03 COLUMN 1     PIC X(20)
+                       VALUE "  PRIOR TERM ARREARS".
+                   03 COLUMN 66    PIC $$,$$9.99
+                       SOURCE WS-PRIOR-OUTSTANDING.
+
+           01 COURSE-FOOTING TYPE IS CONTROL FOOTING SM-COURSE-CODE
+               NEXT GROUP IS NEXT PAGE.
+               02 LINE IS PLUS 2.
+                   03 COLUMN 2     PIC X(9)
+                       VALUE "COURSE : ".
+                   03 COLUMN 11    PIC X(4)
+                       SOURCE WS-COURSE-CODE-HOLD.
+                   03 COLUMN 42    PIC X(20)
+                       VALUE "TOTAL OUTSTANDING = ".
+                   03 COLUMN 62    PIC $$,$$$,$$9.99
+                       SUM WS-OUTSTANDING UPON DETAIL-LINE.
+               02 LINE IS PLUS 1.
+                   03 COLUMN 42    PIC X(20)
+                       VALUE "PRIOR TERM ARREARS =".
+                   03 COLUMN 62    PIC $$,$$$,$$9.99
+                       SUM WS-PRIOR-OUTSTANDING UPON PRIOR-TERM-LINE.
+
            01 TOTAL-OUTSTANDING TYPE IS CONTROL FOOTING FINAL.
                02 LINE IS PLUS 2.
                    03 COLUMN 42    PIC X(20)
                        VALUE "TOTAL OUTSTANDING = ".
                    03 COLUMN 62    PIC $$,$$$,$$9.99
                        SOURCE WS-OUTSTANDING-TOTAL.
+               02 LINE IS PLUS 1.
+                   03 COLUMN 42    PIC X(20)
+                       VALUE "PRIOR TERM ARREARS =".
+                   03 COLUMN 62    PIC $$,$$$,$$9.99
+                       SOURCE WS-PRIOR-OUTSTANDING-TOTAL.
 
 
-       PROCEDURE DIVISION.
+       PROCEDURE DIVISION USING LS-RETURN-STATUS.
            OPEN INPUT STUDENT-MASTER-FILE.
+           MOVE SM-FILE-STATUS TO WS-OPEN-STATUS.
+           IF SM-FILE-STATUS NOT = "00"
+               MOVE SM-FILE-STATUS TO LS-RETURN-STATUS
+               GOBACK
+           END-IF.
            OPEN OUTPUT REPORT-FILE.
 
            READ STUDENT-MASTER-FILE
@@ -100,18 +153,34 @@
 
            CLOSE STUDENT-MASTER-FILE, REPORT-FILE.
 
-           STOP RUN.
+           MOVE WS-OPEN-STATUS TO LS-RETURN-STATUS.
+           GOBACK.
 
  
        GENERATE-FEES-REPORT.
            SUBTRACT SM-AMOUNT-PAID FROM SM-FEES-OWED
                GIVING WS-OUTSTANDING.
+           SUBTRACT SM-PRIOR-AMOUNT-PAID FROM SM-PRIOR-FEES-OWED
+               GIVING WS-PRIOR-OUTSTANDING.
 
            IF SM-AMOUNT-PAID IS LESS THAN SM-FEES-OWED
                ADD WS-OUTSTANDING TO WS-OUTSTANDING-TOTAL
-           
-               GENERATE DETAIL-LINE
+           ELSE
+               MOVE ZERO TO WS-OUTSTANDING
+           END-IF.
 
+           MOVE WS-PRIOR-OUTSTANDING TO WS-SAVE-PRIOR-OUTSTANDING.
+           MOVE ZERO TO WS-PRIOR-OUTSTANDING.
+           GENERATE DETAIL-LINE.
+           MOVE WS-SAVE-PRIOR-OUTSTANDING TO WS-PRIOR-OUTSTANDING.
+           MOVE SM-COURSE-CODE TO WS-COURSE-CODE-HOLD.
+
+           IF SM-PRIOR-AMOUNT-PAID IS LESS THAN SM-PRIOR-FEES-OWED
+               ADD WS-PRIOR-OUTSTANDING TO WS-PRIOR-OUTSTANDING-TOTAL
+               MOVE WS-OUTSTANDING TO WS-SAVE-OUTSTANDING
+               MOVE ZERO TO WS-OUTSTANDING
+               GENERATE PRIOR-TERM-LINE
+               MOVE WS-SAVE-OUTSTANDING TO WS-OUTSTANDING
            END-IF.
 
            READ STUDENT-MASTER-FILE

@@ -0,0 +1,117 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. extract.
+       AUTHOR. Seppe Degryse.
+
+
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT STUDENT-MASTER-FILE ASSIGN TO
+                   "StudMasterSorted.dat"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
+               SELECT CSV-FILE ASSIGN TO "StudFeesExtract.csv"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+           FILE SECTION.
+           FD STUDENT-MASTER-FILE.
+           01 SM-RECORD.
+               88 END-OF-SMF VALUE HIGH-VALUE.
+               02 SM-STUDENT-NUMBER    PIC 9(7).
+               02 SM-STUDENT-NAME      PIC X(30).
+               02 SM-GENDER            PIC X(1).
+               02 SM-COURSE-CODE       PIC X(4).
+               02 SM-TERM-CODE         PIC X(6).
+               02 SM-FEES-OWED         PIC 9(4).
+               02 SM-AMOUNT-PAID       PIC 9(4)V99.
+               02 SM-PRIOR-FEES-OWED   PIC 9(4).
+               02 SM-PRIOR-AMOUNT-PAID PIC 9(4)V99.
+
+           FD CSV-FILE.
+           01 CSV-RECORD               PIC X(150).
+
+
+           WORKING-STORAGE SECTION.
+           01 WS-OUTSTANDING           PIC S9(4)V99.
+           01 WS-PRIOR-OUTSTANDING     PIC S9(4)V99.
+           01 WS-STUDENT-NUMBER-ED     PIC 9(7).
+           01 WS-FEES-OWED-ED          PIC 9(4).
+           01 WS-AMOUNT-PAID-ED        PIC 9(4).99.
+           01 WS-OUTSTANDING-ED        PIC -9(4).99.
+           01 WS-PRIOR-FEES-OWED-ED    PIC 9(4).
+           01 WS-PRIOR-AMOUNT-PAID-ED  PIC 9(4).99.
+           01 WS-PRIOR-OUTSTANDING-ED  PIC -9(4).99.
+
+
+       PROCEDURE DIVISION.
+           OPEN INPUT STUDENT-MASTER-FILE.
+           OPEN OUTPUT CSV-FILE.
+
+           MOVE SPACES TO CSV-RECORD.
+           STRING
+               "STUDENT NO,STUDENT NAME,COURSE CODE,TERM CODE,"
+               DELIMITED BY SIZE
+               "FEES OWED,AMOUNT PAID,OUTSTANDING,"
+               DELIMITED BY SIZE
+               "PRIOR FEES OWED,PRIOR AMOUNT PAID,"
+               DELIMITED BY SIZE
+               "PRIOR OUTSTANDING" DELIMITED BY SIZE
+               INTO CSV-RECORD
+           END-STRING.
+           WRITE CSV-RECORD.
+
+           READ STUDENT-MASTER-FILE
+               AT END SET END-OF-SMF TO TRUE
+           END-READ.
+
+           PERFORM EXTRACT-FEES-RECORD UNTIL END-OF-SMF.
+
+           CLOSE STUDENT-MASTER-FILE, CSV-FILE.
+
+           STOP RUN.
+
+
+       EXTRACT-FEES-RECORD.
+           SUBTRACT SM-AMOUNT-PAID FROM SM-FEES-OWED
+               GIVING WS-OUTSTANDING.
+           SUBTRACT SM-PRIOR-AMOUNT-PAID FROM SM-PRIOR-FEES-OWED
+               GIVING WS-PRIOR-OUTSTANDING.
+
+           MOVE SM-STUDENT-NUMBER TO WS-STUDENT-NUMBER-ED.
+           MOVE SM-FEES-OWED TO WS-FEES-OWED-ED.
+           MOVE SM-AMOUNT-PAID TO WS-AMOUNT-PAID-ED.
+           MOVE WS-OUTSTANDING TO WS-OUTSTANDING-ED.
+           MOVE SM-PRIOR-FEES-OWED TO WS-PRIOR-FEES-OWED-ED.
+           MOVE SM-PRIOR-AMOUNT-PAID TO WS-PRIOR-AMOUNT-PAID-ED.
+           MOVE WS-PRIOR-OUTSTANDING TO WS-PRIOR-OUTSTANDING-ED.
+
+           MOVE SPACES TO CSV-RECORD.
+           STRING
+               WS-STUDENT-NUMBER-ED DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(SM-STUDENT-NAME) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               SM-COURSE-CODE DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(SM-TERM-CODE) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               WS-FEES-OWED-ED DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               WS-AMOUNT-PAID-ED DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               WS-OUTSTANDING-ED DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               WS-PRIOR-FEES-OWED-ED DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               WS-PRIOR-AMOUNT-PAID-ED DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               WS-PRIOR-OUTSTANDING-ED DELIMITED BY SIZE
+               INTO CSV-RECORD
+           END-STRING.
+
+           WRITE CSV-RECORD.
+
+           READ STUDENT-MASTER-FILE
+               AT END SET END-OF-SMF TO TRUE
+           END-READ.

@@ -21,6 +21,17 @@
                SELECT STUDENT-PAYMENTS-FILE ASSIGN TO "StudPay.dat"
                    ORGANIZATION IS LINE SEQUENTIAL.
 
+               SELECT STUDENT-PAYMENTS-REJECT-FILE
+                   ASSIGN TO "StudPayRej.dat"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
+               SELECT PAYMENT-LOG-FILE ASSIGN TO "PaymentLog.dat"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
+               SELECT CHECKPOINT-FILE ASSIGN TO "update.ckp"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS CKP-FILE-STATUS.
+
                SELECT WORK-FILE ASSIGN TO "work.tmp".
 
        
@@ -33,8 +44,11 @@
                02 SM-STUDENT-NAME      PIC X(30).
                02 SM-GENDER            PIC X(1).
                02 SM-COURSE-CODE       PIC X(4).
+               02 SM-TERM-CODE         PIC X(6).
                02 SM-FEES-OWED         PIC 9(4).
                02 SM-AMOUNT-PAID       PIC 9(4)V99.
+               02 SM-PRIOR-FEES-OWED   PIC 9(4).
+               02 SM-PRIOR-AMOUNT-PAID PIC 9(4)V99.
 
            FD STUDENT-MASTER-FILE-SORTED.
            01 SMS-RECORD.
@@ -43,8 +57,11 @@
                02 SMS-STUDENT-NAME      PIC X(30).
                02 SMS-GENDER            PIC X(1).
                02 SMS-COURSE-CODE       PIC X(4).
+               02 SMS-TERM-CODE         PIC X(6).
                02 SMS-FEES-OWED         PIC 9(4).
                02 SMS-AMOUNT-PAID       PIC 9(4)V99.
+               02 SMS-PRIOR-FEES-OWED   PIC 9(4).
+               02 SMS-PRIOR-AMOUNT-PAID PIC 9(4)V99.
 
            SD WORK-FILE.
            01 WF-RECORD.
@@ -53,53 +70,197 @@
                02 WF-STUDENT-NAME      PIC X(30).
                02 WF-GENDER            PIC X(1).
                02 WF-COURSE-CODE       PIC X(4).
+               02 WF-TERM-CODE         PIC X(6).
                02 WF-FEES-OWED         PIC 9(4).
                02 WF-AMOUNT-PAID       PIC 9(4)V99.
-           
+               02 WF-PRIOR-FEES-OWED   PIC 9(4).
+               02 WF-PRIOR-AMOUNT-PAID PIC 9(4)V99.
+
            FD STUDENT-PAYMENTS-FILE.
            01 SP-RECORD.
                88 END-OF-SPF VALUE HIGH-VALUE.
                02 SP-STUDENT-NUMBER    PIC 9(7).
                02 SP-PAYMENT           PIC 9(4)V99.
+               02 SP-PAYMENT-METHOD    PIC X(4).
+               02 SP-RECEIPT-NUMBER    PIC 9(8).
+               02 SP-TERM-CODE         PIC X(6).
+
+           FD STUDENT-PAYMENTS-REJECT-FILE.
+           01 SPR-RECORD.
+               02 SPR-STUDENT-NUMBER   PIC 9(7).
+               02 SPR-PAYMENT          PIC 9(4)V99.
+               02 SPR-REASON           PIC X(30).
+
+           FD PAYMENT-LOG-FILE.
+           01 PL-RECORD.
+               02 PL-STUDENT-NUMBER    PIC 9(7).
+               02 PL-PAYMENT           PIC 9(4)V99.
+               02 PL-RESULTING-BALANCE PIC 9(4)V99.
+               02 PL-RUN-DATE          PIC 9(8).
+               02 PL-PAYMENT-METHOD    PIC X(4).
+               02 PL-RECEIPT-NUMBER    PIC 9(8).
+               02 PL-TERM-CODE         PIC X(6).
+
+           FD CHECKPOINT-FILE.
+           01 CKP-RECORD.
+               02 CKP-RECORDS-PROCESSED PIC 9(8).
+
 
-           
            WORKING-STORAGE SECTION.
            01 SM-FILE-STATUS PIC XX.
+           01 CKP-FILE-STATUS PIC XX.
            01 WS-AMOUNT-PAID PIC 9(4)V99.
+           01 WS-REJECT-REASON PIC X(30).
+           01 WS-RUN-DATE PIC 9(8).
+           01 WS-RECORDS-PROCESSED PIC 9(8) VALUE ZERO.
+           01 WS-RESTART-COUNT PIC 9(8) VALUE ZERO.
+           01 WS-SKIP-COUNT PIC 9(8) VALUE ZERO.
+           01 WS-CHECKPOINT-INTERVAL PIC 9(4) VALUE 1.
+           01 WS-TOTAL-PAYMENTS-INPUT PIC 9(8)V99 VALUE ZERO.
+           01 WS-TOTAL-APPLIED PIC 9(8)V99 VALUE ZERO.
+           01 WS-TOTAL-REJECTED PIC 9(8)V99 VALUE ZERO.
+           01 WS-WORST-STATUS PIC XX VALUE "00".
+
+           LINKAGE SECTION.
+           01 LS-RETURN-STATUS PIC XX.
+
+
+       PROCEDURE DIVISION USING LS-RETURN-STATUS.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+
+           PERFORM READ-LAST-CHECKPOINT.
 
-       
-       PROCEDURE DIVISION.
            OPEN I-O STUDENT-MASTER-FILE.
            OPEN INPUT STUDENT-PAYMENTS-FILE.
-           
+           OPEN EXTEND STUDENT-PAYMENTS-REJECT-FILE.
+           OPEN EXTEND PAYMENT-LOG-FILE.
+           OPEN EXTEND CHECKPOINT-FILE.
+
+           MOVE WS-RESTART-COUNT TO WS-RECORDS-PROCESSED.
+           PERFORM SKIP-PAYMENT-RECORD
+               VARYING WS-SKIP-COUNT FROM 1 BY 1
+               UNTIL WS-SKIP-COUNT > WS-RESTART-COUNT.
+
            READ STUDENT-PAYMENTS-FILE
                AT END SET END-OF-SPF TO TRUE
            END-READ.
 
-           PERFORM UPDATE-BALANCE UNTIL END-OF-SPF.    
+           PERFORM UPDATE-BALANCE UNTIL END-OF-SPF.
+
+           PERFORM RECONCILE-PAYMENT-TOTALS.
 
            CLOSE STUDENT-PAYMENTS-FILE.
+           CLOSE STUDENT-PAYMENTS-REJECT-FILE.
+           CLOSE PAYMENT-LOG-FILE.
+           CLOSE CHECKPOINT-FILE.
            CLOSE STUDENT-MASTER-FILE.
 
-           SORT WORK-FILE ON ASCENDING SMS-STUDENT-NAME
+           SORT WORK-FILE ON ASCENDING SMS-COURSE-CODE
+               ON ASCENDING SMS-GENDER
+               ON ASCENDING SMS-STUDENT-NAME
                USING STUDENT-MASTER-FILE
-               GIVING STUDENT-MASTER-FILE-SORTED.  
+               GIVING STUDENT-MASTER-FILE-SORTED.
+
+           OPEN OUTPUT CHECKPOINT-FILE.
+           CLOSE CHECKPOINT-FILE.
+
+           MOVE WS-WORST-STATUS TO LS-RETURN-STATUS.
+           GOBACK.
 
-           STOP RUN.
+       READ-LAST-CHECKPOINT.
+           MOVE ZERO TO WS-RESTART-COUNT.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF CKP-FILE-STATUS = "00"
+               PERFORM UNTIL CKP-FILE-STATUS NOT = "00"
+                   READ CHECKPOINT-FILE
+                       AT END CONTINUE
+                       NOT AT END
+                           MOVE CKP-RECORDS-PROCESSED TO
+                               WS-RESTART-COUNT
+                   END-READ
+               END-PERFORM
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       SKIP-PAYMENT-RECORD.
+           READ STUDENT-PAYMENTS-FILE
+               AT END SET END-OF-SPF TO TRUE
+           END-READ.
 
        
        UPDATE-BALANCE.
+           ADD SP-PAYMENT TO WS-TOTAL-PAYMENTS-INPUT.
            MOVE SP-STUDENT-NUMBER TO SM-STUDENT-NUMBER.
            READ STUDENT-MASTER-FILE
-               INVALID KEY DISPLAY "Invalid key! FS: " SM-FILE-STATUS
+               INVALID KEY
+                   DISPLAY "Invalid key! FS: " SM-FILE-STATUS
            END-READ.
            IF SM-FILE-STATUS = "00"
-               ADD SP-PAYMENT TO SM-AMOUNT-PAID
+               IF SP-TERM-CODE = SPACES OR SP-TERM-CODE = SM-TERM-CODE
+                   ADD SP-PAYMENT TO SM-AMOUNT-PAID
+               ELSE
+                   ADD SP-PAYMENT TO SM-PRIOR-AMOUNT-PAID
+               END-IF
                REWRITE SM-RECORD
-                   INVALID KEY DISPLAY 
-                   "Not updated, invalid key! FS = " SM-FILE-STATUS
+                   INVALID KEY
+                       DISPLAY
+                       "Not updated, invalid key! FS = " SM-FILE-STATUS
+                       MOVE "REWRITE FAILED" TO WS-REJECT-REASON
+                       PERFORM WRITE-PAYMENT-REJECT
+                   NOT INVALID KEY
+                       PERFORM WRITE-PAYMENT-LOG
                END-REWRITE
+           ELSE
+               MOVE "NO MATCHING MASTER RECORD" TO WS-REJECT-REASON
+               PERFORM WRITE-PAYMENT-REJECT
+           END-IF.
+           ADD 1 TO WS-RECORDS-PROCESSED.
+           IF FUNCTION MOD(WS-RECORDS-PROCESSED, WS-CHECKPOINT-INTERVAL)
+                   = ZERO
+               PERFORM WRITE-CHECKPOINT
            END-IF.
            READ STUDENT-PAYMENTS-FILE
                AT END SET END-OF-SPF TO TRUE
            END-READ.
+
+       WRITE-CHECKPOINT.
+           MOVE WS-RECORDS-PROCESSED TO CKP-RECORDS-PROCESSED.
+           WRITE CKP-RECORD.
+
+       RECONCILE-PAYMENT-TOTALS.
+           IF WS-TOTAL-PAYMENTS-INPUT =
+                   WS-TOTAL-APPLIED + WS-TOTAL-REJECTED
+               DISPLAY "RECONCILIATION OK - PAYMENTS IN = "
+                   WS-TOTAL-PAYMENTS-INPUT
+                   " APPLIED TO MASTER = " WS-TOTAL-APPLIED
+                   " REJECTED = " WS-TOTAL-REJECTED
+           ELSE
+               DISPLAY "RECONCILIATION MISMATCH - PAYMENTS IN = "
+                   WS-TOTAL-PAYMENTS-INPUT
+                   " APPLIED TO MASTER = " WS-TOTAL-APPLIED
+                   " REJECTED = " WS-TOTAL-REJECTED
+                   " - SEE StudPayRej.dat FOR DROPPED PAYMENTS"
+               MOVE "99" TO WS-WORST-STATUS
+           END-IF.
+
+       WRITE-PAYMENT-REJECT.
+           MOVE SP-STUDENT-NUMBER TO SPR-STUDENT-NUMBER.
+           MOVE SP-PAYMENT TO SPR-PAYMENT.
+           MOVE WS-REJECT-REASON TO SPR-REASON.
+           WRITE SPR-RECORD.
+           ADD SP-PAYMENT TO WS-TOTAL-REJECTED.
+
+       WRITE-PAYMENT-LOG.
+           MOVE SP-STUDENT-NUMBER TO PL-STUDENT-NUMBER.
+           MOVE SP-PAYMENT TO PL-PAYMENT.
+           IF SP-TERM-CODE = SPACES OR SP-TERM-CODE = SM-TERM-CODE
+               MOVE SM-AMOUNT-PAID TO PL-RESULTING-BALANCE
+           ELSE
+               MOVE SM-PRIOR-AMOUNT-PAID TO PL-RESULTING-BALANCE
+           END-IF.
+           MOVE WS-RUN-DATE TO PL-RUN-DATE.
+           MOVE SP-PAYMENT-METHOD TO PL-PAYMENT-METHOD.
+           MOVE SP-RECEIPT-NUMBER TO PL-RECEIPT-NUMBER.
+           MOVE SP-TERM-CODE TO PL-TERM-CODE.
+           WRITE PL-RECORD.
+           ADD SP-PAYMENT TO WS-TOTAL-APPLIED.

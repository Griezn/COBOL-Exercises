@@ -0,0 +1,135 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. creditrpt.
+       AUTHOR. Seppe Degryse.
+
+
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT STUDENT-MASTER-FILE ASSIGN TO
+                   "StudMasterSorted.dat"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
+               SELECT REPORT-FILE ASSIGN TO "Credit.rpt".
+
+       DATA DIVISION.
+           FILE SECTION.
+           FD STUDENT-MASTER-FILE.
+           01 SM-RECORD.
+               88 END-OF-SMF VALUE HIGH-VALUE.
+               02 SM-STUDENT-NUMBER    PIC 9(7).
+               02 SM-STUDENT-NAME      PIC X(30).
+               02 SM-GENDER            PIC X(1).
+               02 SM-COURSE-CODE       PIC X(4).
+               02 SM-TERM-CODE         PIC X(6).
+               02 SM-FEES-OWED         PIC 9(4).
+               02 SM-AMOUNT-PAID       PIC 9(4)V99.
+               02 SM-PRIOR-FEES-OWED   PIC 9(4).
+               02 SM-PRIOR-AMOUNT-PAID PIC 9(4)V99.
+
+
+           FD REPORT-FILE
+           REPORT IS CREDIT-REPORT.
+
+
+           WORKING-STORAGE SECTION.
+           01 WS-CREDIT-AMOUNT    PIC 9(4)V99.
+           01 WS-ACCOUNT-STATUS   PIC X(12).
+
+
+           REPORT SECTION.
+           RD CREDIT-REPORT
+               CONTROL IS FINAL
+               PAGE LIMIT IS 66
+               HEADING 1
+               FIRST DETAIL 8
+               LAST DETAIL 42
+               FOOTING 52.
+
+           01 TYPE IS PAGE HEADING.
+               02 LINE 2.
+                   03 COLUMN 20    PIC X(35)
+                       VALUE "PAID-IN-FULL  AND  CREDIT  REPORT".
+               02 LINE 3.
+                   03 COLUMN 19    PIC X(37)
+                       VALUE ALL "-".
+               02 LINE 6.
+                   03 COLUMN 2     PIC X(12)
+                       VALUE "STUDENT NAME".
+                   03 COLUMN 31    PIC X(11)
+                       VALUE "STUDENT NO.".
+                   03 COLUMN 45    PIC X(4)
+                       VALUE "FEES".
+                   03 COLUMN 54    PIC X(8)
+                       VALUE "AMT PAID".
+                   03 COLUMN 66    PIC X(11)
+                       VALUE "STATUS".
+
+           01 DETAIL-LINE TYPE IS DETAIL.
+               02 LINE IS PLUS 1.
+                   03 COLUMN 1     PIC X(30)
+                       SOURCE SM-STUDENT-NAME.
+                   03 COLUMN 33    PIC X(7)
+                       SOURCE SM-STUDENT-NUMBER.
+                   03 COLUMN 45    PIC $$,$$9
+                       SOURCE SM-FEES-OWED.
+                   03 COLUMN 54    PIC $$,$$9.99
+                       SOURCE SM-AMOUNT-PAID.
+                   03 COLUMN 66    PIC X(12)
+                       SOURCE WS-ACCOUNT-STATUS.
+
+           01 TOTAL-CREDIT TYPE IS CONTROL FOOTING FINAL.
+               02 LINE IS PLUS 2.
+                   03 COLUMN 42    PIC X(20)
+                       VALUE "TOTAL CREDIT OWED = ".
+                   03 COLUMN 62    PIC $$,$$$,$$9.99
+                       SUM WS-CREDIT-AMOUNT.
+
+
+       PROCEDURE DIVISION.
+           OPEN INPUT STUDENT-MASTER-FILE.
+           OPEN OUTPUT REPORT-FILE.
+
+           READ STUDENT-MASTER-FILE
+               AT END SET END-OF-SMF TO TRUE
+           END-READ.
+
+           INITIATE CREDIT-REPORT.
+
+           PERFORM GENERATE-CREDIT-REPORT UNTIL END-OF-SMF.
+
+           TERMINATE CREDIT-REPORT.
+
+           CLOSE STUDENT-MASTER-FILE, REPORT-FILE.
+
+           STOP RUN.
+
+
+       GENERATE-CREDIT-REPORT.
+           IF SM-AMOUNT-PAID IS GREATER THAN SM-FEES-OWED
+               SUBTRACT SM-FEES-OWED FROM SM-AMOUNT-PAID
+                   GIVING WS-CREDIT-AMOUNT
+               MOVE "CREDIT DUE" TO WS-ACCOUNT-STATUS
+               GENERATE DETAIL-LINE
+           ELSE
+               IF SM-AMOUNT-PAID = SM-FEES-OWED
+                   IF SM-PRIOR-AMOUNT-PAID IS GREATER THAN
+                           SM-PRIOR-FEES-OWED
+                       SUBTRACT SM-PRIOR-FEES-OWED FROM
+                           SM-PRIOR-AMOUNT-PAID GIVING WS-CREDIT-AMOUNT
+                       MOVE "PRIOR CREDIT" TO WS-ACCOUNT-STATUS
+                   ELSE
+                       MOVE ZERO TO WS-CREDIT-AMOUNT
+                       IF SM-PRIOR-AMOUNT-PAID = SM-PRIOR-FEES-OWED
+                           MOVE "PAID IN FULL" TO WS-ACCOUNT-STATUS
+                       ELSE
+                           MOVE "ARREARS DUE" TO WS-ACCOUNT-STATUS
+                       END-IF
+                   END-IF
+                   GENERATE DETAIL-LINE
+               END-IF
+           END-IF.
+
+           READ STUDENT-MASTER-FILE
+               AT END SET END-OF-SMF TO TRUE
+           END-READ.

@@ -17,7 +17,23 @@
                        WITH DUPLICATES
                    FILE STATUS IS SM-FILE-STATUS.
 
-       
+               SELECT STUDENT-IN-REJECT-FILE
+                   ASSIGN TO "StudInReject.dat"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
+               SELECT COURSE-MASTER-FILE ASSIGN TO "CourseMaster.dat"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS CM-COURSE-CODE
+                   FILE STATUS IS CM-FILE-STATUS.
+
+               SELECT STUDENT-MASTER-FILE-SORTED
+                   ASSIGN TO "StudMasterSorted.dat"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
+               SELECT WORK-FILE ASSIGN TO "work.tmp".
+
+
        DATA DIVISION.
            FILE SECTION.
            FD STUDENT-IN-FILE.
@@ -27,8 +43,11 @@
                02 SI-STUDENT-NAME      PIC X(30).
                02 SI-GENDER            PIC X(1).
                02 SI-COURSE-CODE       PIC X(4).
+               02 SI-TERM-CODE         PIC X(6).
                02 SI-FEES-OWED         PIC 9(4).
                02 SI-AMOUNT-PAID       PIC 9(4)V99.
+               02 SI-PRIOR-FEES-OWED   PIC 9(4).
+               02 SI-PRIOR-AMOUNT-PAID PIC 9(4)V99.
 
            FD STUDENT-MASTER-FILE.
            01 SM-RECORD.
@@ -37,17 +56,71 @@
                02 SM-STUDENT-NAME      PIC X(30).
                02 SM-GENDER            PIC X(1).
                02 SM-COURSE-CODE       PIC X(4).
+               02 SM-TERM-CODE         PIC X(6).
                02 SM-FEES-OWED         PIC 9(4).
                02 SM-AMOUNT-PAID       PIC 9(4)V99.
+               02 SM-PRIOR-FEES-OWED   PIC 9(4).
+               02 SM-PRIOR-AMOUNT-PAID PIC 9(4)V99.
+
+           FD STUDENT-IN-REJECT-FILE.
+           01 SIR-RECORD.
+               02 SIR-STUDENT-NUMBER   PIC 9(7).
+               02 SIR-STUDENT-NAME     PIC X(30).
+               02 SIR-REASON-CODE      PIC X(4).
+               02 SIR-REASON-TEXT      PIC X(30).
+
+           FD COURSE-MASTER-FILE.
+           01 CM-RECORD.
+               02 CM-COURSE-CODE      PIC X(4).
+               02 CM-COURSE-NAME      PIC X(30).
+               02 CM-STANDARD-FEE     PIC 9(4).
+
+           FD STUDENT-MASTER-FILE-SORTED.
+           01 SMS-RECORD.
+               88 END-OF-SMSF VALUE HIGH-VALUE.
+               02 SMS-STUDENT-NUMBER    PIC 9(7).
+               02 SMS-STUDENT-NAME      PIC X(30).
+               02 SMS-GENDER            PIC X(1).
+               02 SMS-COURSE-CODE       PIC X(4).
+               02 SMS-TERM-CODE         PIC X(6).
+               02 SMS-FEES-OWED         PIC 9(4).
+               02 SMS-AMOUNT-PAID       PIC 9(4)V99.
+               02 SMS-PRIOR-FEES-OWED   PIC 9(4).
+               02 SMS-PRIOR-AMOUNT-PAID PIC 9(4)V99.
+
+           SD WORK-FILE.
+           01 WF-RECORD.
+               88 END-OF-WFF VALUE HIGH-VALUE.
+               02 WF-STUDENT-NUMBER    PIC 9(7).
+               02 WF-STUDENT-NAME      PIC X(30).
+               02 WF-GENDER            PIC X(1).
+               02 WF-COURSE-CODE       PIC X(4).
+               02 WF-TERM-CODE         PIC X(6).
+               02 WF-FEES-OWED         PIC 9(4).
+               02 WF-AMOUNT-PAID       PIC 9(4)V99.
+               02 WF-PRIOR-FEES-OWED   PIC 9(4).
+               02 WF-PRIOR-AMOUNT-PAID PIC 9(4)V99.
+
 
-           
            WORKING-STORAGE SECTION.
            01 SM-FILE-STATUS PIC XX.
+           01 CM-FILE-STATUS PIC XX.
+           01 WS-VALID-RECORD PIC X VALUE "Y".
+               88 RECORD-IS-VALID VALUE "Y".
+               88 RECORD-IS-INVALID VALUE "N".
+           01 WS-WORST-STATUS PIC XX VALUE "00".
+           01 WS-REJECT-COUNT PIC 9(8) VALUE ZERO.
+           01 WS-TOTAL-PROCESSED PIC 9(8) VALUE ZERO.
 
-       
-       PROCEDURE DIVISION.
+           LINKAGE SECTION.
+           01 LS-RETURN-STATUS PIC XX.
+
+
+       PROCEDURE DIVISION USING LS-RETURN-STATUS.
            OPEN OUTPUT STUDENT-MASTER-FILE.
            OPEN INPUT STUDENT-IN-FILE.
+           OPEN OUTPUT STUDENT-IN-REJECT-FILE.
+           OPEN INPUT COURSE-MASTER-FILE.
 
            READ STUDENT-IN-FILE
                AT END SET END-OF-SIF TO TRUE
@@ -58,13 +131,77 @@
 
            CLOSE STUDENT-IN-FILE.
            CLOSE STUDENT-MASTER-FILE.
-           STOP RUN.
+           CLOSE STUDENT-IN-REJECT-FILE.
+           CLOSE COURSE-MASTER-FILE.
+
+           SORT WORK-FILE ON ASCENDING SMS-COURSE-CODE
+               ON ASCENDING SMS-GENDER
+               ON ASCENDING SMS-STUDENT-NAME
+               USING STUDENT-MASTER-FILE
+               GIVING STUDENT-MASTER-FILE-SORTED.
+
+           IF WS-WORST-STATUS = "00" AND WS-TOTAL-PROCESSED > ZERO
+                   AND WS-REJECT-COUNT = WS-TOTAL-PROCESSED
+               MOVE "90" TO WS-WORST-STATUS
+           END-IF.
+           MOVE WS-WORST-STATUS TO LS-RETURN-STATUS.
+           GOBACK.
 
 
        UPDATE-MASTER-FILE.
-           WRITE SM-RECORD FROM SI-RECORD
-               INVALID KEY DISPLAY "Invalid key! FS = " SM-FILE-STATUS
-           END-WRITE.
+           ADD 1 TO WS-TOTAL-PROCESSED.
+           PERFORM VALIDATE-INPUT-RECORD.
+           IF RECORD-IS-VALID
+               MOVE SI-STUDENT-NUMBER TO SM-STUDENT-NUMBER
+               MOVE SI-STUDENT-NAME TO SM-STUDENT-NAME
+               MOVE SI-GENDER TO SM-GENDER
+               MOVE SI-COURSE-CODE TO SM-COURSE-CODE
+               MOVE SI-TERM-CODE TO SM-TERM-CODE
+               MOVE CM-STANDARD-FEE TO SM-FEES-OWED
+               MOVE SI-AMOUNT-PAID TO SM-AMOUNT-PAID
+               MOVE SI-PRIOR-FEES-OWED TO SM-PRIOR-FEES-OWED
+               MOVE SI-PRIOR-AMOUNT-PAID TO SM-PRIOR-AMOUNT-PAID
+               WRITE SM-RECORD
+                   INVALID KEY
+                       DISPLAY "Invalid key! FS = " SM-FILE-STATUS
+                       MOVE "DUPK" TO SIR-REASON-CODE
+                       MOVE "DUPLICATE STUDENT NUMBER" TO
+                           SIR-REASON-TEXT
+                       PERFORM REJECT-INPUT-RECORD
+               END-WRITE
+           END-IF.
            READ STUDENT-IN-FILE
                AT END SET END-OF-SIF TO TRUE
            END-READ.
+
+       VALIDATE-INPUT-RECORD.
+           SET RECORD-IS-VALID TO TRUE.
+           IF SI-STUDENT-NUMBER = ZERO
+               SET RECORD-IS-INVALID TO TRUE
+               MOVE "BADN" TO SIR-REASON-CODE
+               MOVE "STUDENT NUMBER IS ZERO" TO SIR-REASON-TEXT
+               PERFORM REJECT-INPUT-RECORD
+           ELSE
+               IF SI-GENDER NOT = "M" AND SI-GENDER NOT = "F"
+                   SET RECORD-IS-INVALID TO TRUE
+                   MOVE "BADG" TO SIR-REASON-CODE
+                   MOVE "INVALID GENDER CODE" TO SIR-REASON-TEXT
+                   PERFORM REJECT-INPUT-RECORD
+               ELSE
+                   MOVE SI-COURSE-CODE TO CM-COURSE-CODE
+                   READ COURSE-MASTER-FILE
+                       INVALID KEY
+                           SET RECORD-IS-INVALID TO TRUE
+                           MOVE "BADC" TO SIR-REASON-CODE
+                           MOVE "COURSE CODE NOT FOUND" TO
+                               SIR-REASON-TEXT
+                           PERFORM REJECT-INPUT-RECORD
+                   END-READ
+               END-IF
+           END-IF.
+
+       REJECT-INPUT-RECORD.
+           MOVE SI-STUDENT-NUMBER TO SIR-STUDENT-NUMBER.
+           MOVE SI-STUDENT-NAME TO SIR-STUDENT-NAME.
+           WRITE SIR-RECORD.
+           ADD 1 TO WS-REJECT-COUNT.

@@ -0,0 +1,142 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. latefee.
+       AUTHOR. Seppe Degryse.
+
+
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT STUDENT-MASTER-FILE ASSIGN TO "StudMaster.dat"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS SM-STUDENT-NUMBER
+                   ALTERNATE RECORD KEY IS SM-STUDENT-NAME
+                       WITH DUPLICATES
+                   FILE STATUS IS SM-FILE-STATUS.
+
+               SELECT STUDENT-MASTER-FILE-SORTED
+                   ASSIGN TO "StudMasterSorted.dat"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
+               SELECT WORK-FILE ASSIGN TO "work.tmp".
+
+       DATA DIVISION.
+           FILE SECTION.
+           FD STUDENT-MASTER-FILE.
+           01 SM-RECORD.
+               88 END-OF-SMF VALUE HIGH-VALUE.
+               02 SM-STUDENT-NUMBER    PIC 9(7).
+               02 SM-STUDENT-NAME      PIC X(30).
+               02 SM-GENDER            PIC X(1).
+               02 SM-COURSE-CODE       PIC X(4).
+               02 SM-TERM-CODE         PIC X(6).
+               02 SM-FEES-OWED         PIC 9(4).
+               02 SM-AMOUNT-PAID       PIC 9(4)V99.
+               02 SM-PRIOR-FEES-OWED   PIC 9(4).
+               02 SM-PRIOR-AMOUNT-PAID PIC 9(4)V99.
+
+           FD STUDENT-MASTER-FILE-SORTED.
+           01 SMS-RECORD.
+               88 END-OF-SMSF VALUE HIGH-VALUE.
+               02 SMS-STUDENT-NUMBER    PIC 9(7).
+               02 SMS-STUDENT-NAME      PIC X(30).
+               02 SMS-GENDER            PIC X(1).
+               02 SMS-COURSE-CODE       PIC X(4).
+               02 SMS-TERM-CODE         PIC X(6).
+               02 SMS-FEES-OWED         PIC 9(4).
+               02 SMS-AMOUNT-PAID       PIC 9(4)V99.
+               02 SMS-PRIOR-FEES-OWED   PIC 9(4).
+               02 SMS-PRIOR-AMOUNT-PAID PIC 9(4)V99.
+
+           SD WORK-FILE.
+           01 WF-RECORD.
+               88 END-OF-WFF VALUE HIGH-VALUE.
+               02 WF-STUDENT-NUMBER    PIC 9(7).
+               02 WF-STUDENT-NAME      PIC X(30).
+               02 WF-GENDER            PIC X(1).
+               02 WF-COURSE-CODE       PIC X(4).
+               02 WF-TERM-CODE         PIC X(6).
+               02 WF-FEES-OWED         PIC 9(4).
+               02 WF-AMOUNT-PAID       PIC 9(4)V99.
+               02 WF-PRIOR-FEES-OWED   PIC 9(4).
+               02 WF-PRIOR-AMOUNT-PAID PIC 9(4)V99.
+
+
+           WORKING-STORAGE SECTION.
+           01 SM-FILE-STATUS PIC XX.
+           01 WS-OUTSTANDING PIC S9(5)V99.
+           01 WS-PRIOR-OUTSTANDING PIC S9(5)V99.
+           01 WS-CUTOFF-DATE PIC 9(8).
+           01 WS-CURRENT-DATE PIC 9(8).
+           01 WS-LATE-FEE-SURCHARGE PIC 9(4) VALUE 50.
+           01 WS-STUDENTS-ASSESSED PIC 9(6) VALUE ZERO.
+           01 WS-CUTOFF-REACHED PIC X VALUE "N".
+               88 CUTOFF-HAS-BEEN-REACHED VALUE "Y".
+           01 WS-WORST-STATUS PIC XX VALUE "00".
+
+           LINKAGE SECTION.
+           01 LS-CUTOFF-PARM PIC X(8).
+           01 LS-RETURN-STATUS PIC XX.
+
+
+       PROCEDURE DIVISION USING LS-CUTOFF-PARM LS-RETURN-STATUS.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+           IF LS-CUTOFF-PARM = SPACES OR LS-CUTOFF-PARM = LOW-VALUES
+               MOVE WS-CURRENT-DATE TO WS-CUTOFF-DATE
+           ELSE
+               MOVE FUNCTION NUMVAL(LS-CUTOFF-PARM) TO WS-CUTOFF-DATE
+           END-IF.
+
+           IF WS-CURRENT-DATE IS GREATER THAN OR EQUAL TO WS-CUTOFF-DATE
+               SET CUTOFF-HAS-BEEN-REACHED TO TRUE
+           END-IF.
+
+           IF CUTOFF-HAS-BEEN-REACHED
+               OPEN I-O STUDENT-MASTER-FILE
+
+               READ STUDENT-MASTER-FILE NEXT RECORD
+                   AT END SET END-OF-SMF TO TRUE
+               END-READ
+
+               PERFORM ASSESS-LATE-FEE UNTIL END-OF-SMF
+
+               CLOSE STUDENT-MASTER-FILE
+
+               SORT WORK-FILE ON ASCENDING SMS-COURSE-CODE
+                   ON ASCENDING SMS-GENDER
+                   ON ASCENDING SMS-STUDENT-NAME
+                   USING STUDENT-MASTER-FILE
+                   GIVING STUDENT-MASTER-FILE-SORTED
+
+               DISPLAY "LATE FEES ASSESSED TO " WS-STUDENTS-ASSESSED
+                   " STUDENT(S), CUTOFF = " WS-CUTOFF-DATE
+           ELSE
+               DISPLAY "CUTOFF DATE " WS-CUTOFF-DATE
+                   " NOT YET REACHED - NO LATE FEES ASSESSED"
+           END-IF.
+
+           MOVE WS-WORST-STATUS TO LS-RETURN-STATUS.
+           GOBACK.
+
+
+       ASSESS-LATE-FEE.
+           SUBTRACT SM-AMOUNT-PAID FROM SM-FEES-OWED
+               GIVING WS-OUTSTANDING.
+           SUBTRACT SM-PRIOR-AMOUNT-PAID FROM SM-PRIOR-FEES-OWED
+               GIVING WS-PRIOR-OUTSTANDING.
+           IF WS-OUTSTANDING IS GREATER THAN ZERO
+               OR WS-PRIOR-OUTSTANDING IS GREATER THAN ZERO
+               ADD WS-LATE-FEE-SURCHARGE TO SM-FEES-OWED
+               REWRITE SM-RECORD
+                   INVALID KEY
+                       DISPLAY
+                       "Not updated, invalid key! FS = " SM-FILE-STATUS
+                       MOVE SM-FILE-STATUS TO WS-WORST-STATUS
+                   NOT INVALID KEY
+                       ADD 1 TO WS-STUDENTS-ASSESSED
+               END-REWRITE
+           END-IF.
+
+           READ STUDENT-MASTER-FILE NEXT RECORD
+               AT END SET END-OF-SMF TO TRUE
+           END-READ.

@@ -0,0 +1,314 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. maintain.
+       AUTHOR. Seppe Degryse.
+
+
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT STUDENT-MASTER-FILE ASSIGN TO "StudMaster.dat"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS SM-STUDENT-NUMBER
+                   ALTERNATE RECORD KEY IS SM-STUDENT-NAME
+                       WITH DUPLICATES
+                   FILE STATUS IS SM-FILE-STATUS.
+
+               SELECT COURSE-MASTER-FILE ASSIGN TO "CourseMaster.dat"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS CM-COURSE-CODE
+                   FILE STATUS IS CM-FILE-STATUS.
+
+               SELECT STUDENT-MASTER-FILE-SORTED
+                   ASSIGN TO "StudMasterSorted.dat"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
+               SELECT WORK-FILE ASSIGN TO "work.tmp".
+
+       DATA DIVISION.
+           FILE SECTION.
+           FD STUDENT-MASTER-FILE.
+           01 SM-RECORD.
+               88 END-OF-SMF VALUE HIGH-VALUE.
+               02 SM-STUDENT-NUMBER    PIC 9(7).
+               02 SM-STUDENT-NAME      PIC X(30).
+               02 SM-GENDER            PIC X(1).
+               02 SM-COURSE-CODE       PIC X(4).
+               02 SM-TERM-CODE         PIC X(6).
+               02 SM-FEES-OWED         PIC 9(4).
+               02 SM-AMOUNT-PAID       PIC 9(4)V99.
+               02 SM-PRIOR-FEES-OWED   PIC 9(4).
+               02 SM-PRIOR-AMOUNT-PAID PIC 9(4)V99.
+
+           FD COURSE-MASTER-FILE.
+           01 CM-RECORD.
+               02 CM-COURSE-CODE      PIC X(4).
+               02 CM-COURSE-NAME      PIC X(30).
+               02 CM-STANDARD-FEE     PIC 9(4).
+
+           FD STUDENT-MASTER-FILE-SORTED.
+           01 SMS-RECORD.
+               88 END-OF-SMSF VALUE HIGH-VALUE.
+               02 SMS-STUDENT-NUMBER    PIC 9(7).
+               02 SMS-STUDENT-NAME      PIC X(30).
+               02 SMS-GENDER            PIC X(1).
+               02 SMS-COURSE-CODE       PIC X(4).
+               02 SMS-TERM-CODE         PIC X(6).
+               02 SMS-FEES-OWED         PIC 9(4).
+               02 SMS-AMOUNT-PAID       PIC 9(4)V99.
+               02 SMS-PRIOR-FEES-OWED   PIC 9(4).
+               02 SMS-PRIOR-AMOUNT-PAID PIC 9(4)V99.
+
+           SD WORK-FILE.
+           01 WF-RECORD.
+               88 END-OF-WFF VALUE HIGH-VALUE.
+               02 WF-STUDENT-NUMBER    PIC 9(7).
+               02 WF-STUDENT-NAME      PIC X(30).
+               02 WF-GENDER            PIC X(1).
+               02 WF-COURSE-CODE       PIC X(4).
+               02 WF-TERM-CODE         PIC X(6).
+               02 WF-FEES-OWED         PIC 9(4).
+               02 WF-AMOUNT-PAID       PIC 9(4)V99.
+               02 WF-PRIOR-FEES-OWED   PIC 9(4).
+               02 WF-PRIOR-AMOUNT-PAID PIC 9(4)V99.
+
+
+           WORKING-STORAGE SECTION.
+           01 SM-FILE-STATUS PIC XX.
+           01 CM-FILE-STATUS PIC XX.
+           01 WS-CONTINUE PIC X VALUE "Y".
+               88 KEEP-PROCESSING VALUE "Y".
+           01 WS-CHOICE PIC X.
+           01 WS-INPUT-NAME PIC X(30).
+           01 WS-INPUT-COURSE PIC X(4).
+           01 WS-INPUT-FEE PIC 9(4).
+           01 WS-VALID-ENTRY PIC X VALUE "Y".
+               88 ENTRY-IS-VALID VALUE "Y".
+               88 ENTRY-IS-INVALID VALUE "N".
+
+
+       PROCEDURE DIVISION.
+           OPEN I-O STUDENT-MASTER-FILE.
+           OPEN I-O COURSE-MASTER-FILE.
+
+           PERFORM UNTIL NOT KEEP-PROCESSING
+               DISPLAY " "
+               DISPLAY "STUDENT MASTER MAINTENANCE"
+               DISPLAY "  A - ADD A STUDENT"
+               DISPLAY "  U - UPDATE A STUDENT"
+               DISPLAY "  D - DELETE A STUDENT"
+               DISPLAY "  L - LOOKUP BY NAME"
+               DISPLAY "  C - MAINTAIN COURSE"
+               DISPLAY "  X - EXIT"
+               DISPLAY "ENTER CHOICE: " WITH NO ADVANCING
+               ACCEPT WS-CHOICE
+               MOVE FUNCTION UPPER-CASE(WS-CHOICE) TO WS-CHOICE
+
+               EVALUATE WS-CHOICE
+                   WHEN "A"
+                       PERFORM ADD-STUDENT
+                   WHEN "U"
+                       PERFORM UPDATE-STUDENT
+                   WHEN "D"
+                       PERFORM DELETE-STUDENT
+                   WHEN "L"
+                       PERFORM LOOKUP-BY-NAME
+                   WHEN "C"
+                       PERFORM MAINTAIN-COURSE
+                   WHEN "X"
+                       MOVE "N" TO WS-CONTINUE
+                   WHEN OTHER
+                       DISPLAY "INVALID CHOICE"
+               END-EVALUATE
+           END-PERFORM.
+
+           CLOSE STUDENT-MASTER-FILE.
+           CLOSE COURSE-MASTER-FILE.
+           STOP RUN.
+
+
+       ADD-STUDENT.
+           DISPLAY "STUDENT NUMBER: " WITH NO ADVANCING.
+           ACCEPT SM-STUDENT-NUMBER.
+           DISPLAY "STUDENT NAME: " WITH NO ADVANCING.
+           ACCEPT SM-STUDENT-NAME.
+
+           SET ENTRY-IS-INVALID TO TRUE
+           PERFORM UNTIL ENTRY-IS-VALID
+               DISPLAY "GENDER (M/F): " WITH NO ADVANCING
+               ACCEPT SM-GENDER
+               MOVE FUNCTION UPPER-CASE(SM-GENDER) TO SM-GENDER
+               IF SM-GENDER = "M" OR SM-GENDER = "F"
+                   SET ENTRY-IS-VALID TO TRUE
+               ELSE
+                   DISPLAY "INVALID GENDER - ENTER M OR F"
+               END-IF
+           END-PERFORM.
+
+           DISPLAY "TERM CODE: " WITH NO ADVANCING.
+           ACCEPT SM-TERM-CODE.
+
+           SET ENTRY-IS-INVALID TO TRUE
+           PERFORM UNTIL ENTRY-IS-VALID
+               DISPLAY "COURSE CODE: " WITH NO ADVANCING
+               ACCEPT SM-COURSE-CODE
+               MOVE SM-COURSE-CODE TO CM-COURSE-CODE
+               READ COURSE-MASTER-FILE
+                   INVALID KEY
+                       DISPLAY "COURSE CODE NOT FOUND"
+                   NOT INVALID KEY
+                       SET ENTRY-IS-VALID TO TRUE
+                       MOVE CM-STANDARD-FEE TO SM-FEES-OWED
+               END-READ
+           END-PERFORM.
+
+           MOVE ZERO TO SM-AMOUNT-PAID.
+           MOVE ZERO TO SM-PRIOR-FEES-OWED.
+           MOVE ZERO TO SM-PRIOR-AMOUNT-PAID.
+
+           WRITE SM-RECORD
+               INVALID KEY
+                   DISPLAY "STUDENT NUMBER ALREADY EXISTS, FS = "
+                       SM-FILE-STATUS
+               NOT INVALID KEY
+                   DISPLAY "STUDENT ADDED"
+                   PERFORM RESORT-STUDENT-MASTER-SORTED
+           END-WRITE.
+
+       UPDATE-STUDENT.
+           DISPLAY "STUDENT NUMBER: " WITH NO ADVANCING.
+           ACCEPT SM-STUDENT-NUMBER.
+           READ STUDENT-MASTER-FILE
+               INVALID KEY
+                   DISPLAY "STUDENT NOT FOUND, FS = " SM-FILE-STATUS
+               NOT INVALID KEY
+                   DISPLAY "CURRENT NAME: " SM-STUDENT-NAME
+                   DISPLAY "NEW NAME (BLANK TO KEEP): "
+                       WITH NO ADVANCING
+                   ACCEPT WS-INPUT-NAME
+                   IF WS-INPUT-NAME NOT = SPACES
+                       MOVE WS-INPUT-NAME TO SM-STUDENT-NAME
+                   END-IF
+                   DISPLAY "CURRENT GENDER: " SM-GENDER
+                   DISPLAY "NEW GENDER (BLANK TO KEEP): "
+                       WITH NO ADVANCING
+                   ACCEPT WS-CHOICE
+                   IF WS-CHOICE NOT = SPACE
+                       MOVE WS-CHOICE TO SM-GENDER
+                   END-IF
+                   DISPLAY "CURRENT COURSE CODE: " SM-COURSE-CODE
+                   DISPLAY "NEW COURSE CODE (BLANK TO KEEP): "
+                       WITH NO ADVANCING
+                   ACCEPT WS-INPUT-COURSE
+                   IF WS-INPUT-COURSE NOT = SPACES
+                       SET ENTRY-IS-INVALID TO TRUE
+                       PERFORM UNTIL ENTRY-IS-VALID
+                           MOVE WS-INPUT-COURSE TO CM-COURSE-CODE
+                           READ COURSE-MASTER-FILE
+                               INVALID KEY
+                                   DISPLAY "COURSE CODE NOT FOUND"
+                                   DISPLAY "COURSE CODE: "
+                                       WITH NO ADVANCING
+                                   ACCEPT WS-INPUT-COURSE
+                               NOT INVALID KEY
+                                   SET ENTRY-IS-VALID TO TRUE
+                                   MOVE WS-INPUT-COURSE TO
+                                       SM-COURSE-CODE
+                                   MOVE CM-STANDARD-FEE TO SM-FEES-OWED
+                           END-READ
+                       END-PERFORM
+                   END-IF
+                   REWRITE SM-RECORD
+                       INVALID KEY
+                           DISPLAY "UPDATE FAILED, FS = "
+                               SM-FILE-STATUS
+                       NOT INVALID KEY
+                           DISPLAY "STUDENT UPDATED"
+                           PERFORM RESORT-STUDENT-MASTER-SORTED
+                   END-REWRITE
+           END-READ.
+
+       DELETE-STUDENT.
+           DISPLAY "STUDENT NUMBER: " WITH NO ADVANCING.
+           ACCEPT SM-STUDENT-NUMBER.
+           READ STUDENT-MASTER-FILE
+               INVALID KEY
+                   DISPLAY "STUDENT NOT FOUND, FS = " SM-FILE-STATUS
+               NOT INVALID KEY
+                   DELETE STUDENT-MASTER-FILE
+                       INVALID KEY
+                           DISPLAY "DELETE FAILED, FS = "
+                               SM-FILE-STATUS
+                       NOT INVALID KEY
+                           DISPLAY "STUDENT DELETED"
+                           PERFORM RESORT-STUDENT-MASTER-SORTED
+                   END-DELETE
+           END-READ.
+
+       RESORT-STUDENT-MASTER-SORTED.
+           CLOSE STUDENT-MASTER-FILE.
+           SORT WORK-FILE ON ASCENDING SMS-COURSE-CODE
+               ON ASCENDING SMS-GENDER
+               ON ASCENDING SMS-STUDENT-NAME
+               USING STUDENT-MASTER-FILE
+               GIVING STUDENT-MASTER-FILE-SORTED.
+           OPEN I-O STUDENT-MASTER-FILE.
+
+       MAINTAIN-COURSE.
+           DISPLAY "COURSE CODE: " WITH NO ADVANCING.
+           ACCEPT CM-COURSE-CODE.
+           READ COURSE-MASTER-FILE
+               INVALID KEY
+                   DISPLAY "COURSE NOT FOUND - ENTER DETAILS TO ADD"
+                   DISPLAY "COURSE NAME: " WITH NO ADVANCING
+                   ACCEPT CM-COURSE-NAME
+                   DISPLAY "STANDARD FEE: " WITH NO ADVANCING
+                   ACCEPT CM-STANDARD-FEE
+                   WRITE CM-RECORD
+                       INVALID KEY
+                           DISPLAY "COURSE ADD FAILED, FS = "
+                               CM-FILE-STATUS
+                       NOT INVALID KEY
+                           DISPLAY "COURSE ADDED"
+                   END-WRITE
+               NOT INVALID KEY
+                   DISPLAY "CURRENT COURSE NAME: " CM-COURSE-NAME
+                   DISPLAY "NEW COURSE NAME (BLANK TO KEEP): "
+                       WITH NO ADVANCING
+                   ACCEPT WS-INPUT-NAME
+                   IF WS-INPUT-NAME NOT = SPACES
+                       MOVE WS-INPUT-NAME TO CM-COURSE-NAME
+                   END-IF
+                   DISPLAY "CURRENT STANDARD FEE: " CM-STANDARD-FEE
+                   DISPLAY "NEW STANDARD FEE (0 TO KEEP): "
+                       WITH NO ADVANCING
+                   ACCEPT WS-INPUT-FEE
+                   IF WS-INPUT-FEE NOT = ZERO
+                       MOVE WS-INPUT-FEE TO CM-STANDARD-FEE
+                   END-IF
+                   REWRITE CM-RECORD
+                       INVALID KEY
+                           DISPLAY "COURSE UPDATE FAILED, FS = "
+                               CM-FILE-STATUS
+                       NOT INVALID KEY
+                           DISPLAY "COURSE UPDATED"
+                   END-REWRITE
+           END-READ.
+
+       LOOKUP-BY-NAME.
+           DISPLAY "STUDENT NAME: " WITH NO ADVANCING.
+           ACCEPT SM-STUDENT-NAME.
+           READ STUDENT-MASTER-FILE KEY IS SM-STUDENT-NAME
+               INVALID KEY
+                   DISPLAY "NO STUDENT FOUND WITH THAT NAME"
+               NOT INVALID KEY
+                   DISPLAY "STUDENT NO. : " SM-STUDENT-NUMBER
+                   DISPLAY "GENDER      : " SM-GENDER
+                   DISPLAY "COURSE CODE : " SM-COURSE-CODE
+                   DISPLAY "TERM CODE   : " SM-TERM-CODE
+                   DISPLAY "FEES OWED   : " SM-FEES-OWED
+                   DISPLAY "AMOUNT PAID : " SM-AMOUNT-PAID
+                   DISPLAY "PRIOR FEES OWED  : " SM-PRIOR-FEES-OWED
+                   DISPLAY "PRIOR AMOUNT PAID: " SM-PRIOR-AMOUNT-PAID
+           END-READ.

@@ -0,0 +1,106 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. driver.
+       AUTHOR. Seppe Degryse.
+
+
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT STUDENT-PAYMENTS-FILE ASSIGN TO "StudPay.dat"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+           FILE SECTION.
+           FD STUDENT-PAYMENTS-FILE.
+           01 SP-RECORD.
+               88 END-OF-SPF VALUE HIGH-VALUE.
+               02 SP-DUMMY             PIC X(1).
+
+
+           WORKING-STORAGE SECTION.
+           01 WS-RUN-MODE-PARM PIC X(8).
+           01 WS-PAYMENTS-PRESENT PIC X VALUE "N".
+               88 PAYMENTS-FILE-HAS-RECORDS VALUE "Y".
+           01 WS-STEP-STATUS PIC XX.
+           01 WS-CHAIN-HALTED PIC X VALUE "N".
+               88 CHAIN-IS-HALTED VALUE "Y".
+           01 WS-LATEFEE-CUTOFF-PARM PIC X(8) VALUE SPACES.
+
+
+       PROCEDURE DIVISION.
+           ACCEPT WS-RUN-MODE-PARM FROM COMMAND-LINE.
+
+           IF WS-RUN-MODE-PARM = "INITIAL"
+               PERFORM RUN-CONVERT-STEP
+           END-IF.
+
+           IF NOT CHAIN-IS-HALTED
+               PERFORM CHECK-PAYMENTS-FILE
+               IF PAYMENTS-FILE-HAS-RECORDS
+                   PERFORM RUN-UPDATE-STEP
+               ELSE
+                   DISPLAY "NO PAYMENT RECORDS FOUND IN StudPay.dat - "
+                       "SKIPPING UPDATE STEP"
+               END-IF
+           END-IF.
+
+           IF NOT CHAIN-IS-HALTED
+               PERFORM RUN-LATEFEE-STEP
+           END-IF.
+
+           IF NOT CHAIN-IS-HALTED
+               PERFORM RUN-REPORT-STEP
+           END-IF.
+
+           IF CHAIN-IS-HALTED
+               DISPLAY "BATCH CHAIN HALTED - SEE PRIOR MESSAGE(S)"
+           ELSE
+               DISPLAY "BATCH CHAIN COMPLETED SUCCESSFULLY"
+           END-IF.
+
+           STOP RUN.
+
+
+       CHECK-PAYMENTS-FILE.
+           OPEN INPUT STUDENT-PAYMENTS-FILE.
+           READ STUDENT-PAYMENTS-FILE
+               AT END SET END-OF-SPF TO TRUE
+               NOT AT END SET PAYMENTS-FILE-HAS-RECORDS TO TRUE
+           END-READ.
+           CLOSE STUDENT-PAYMENTS-FILE.
+
+       RUN-CONVERT-STEP.
+           MOVE SPACES TO WS-STEP-STATUS.
+           CALL "convert" USING WS-STEP-STATUS.
+           DISPLAY "CONVERT STEP COMPLETE - STATUS = " WS-STEP-STATUS.
+           IF WS-STEP-STATUS NOT = "00" AND WS-STEP-STATUS NOT = SPACES
+               DISPLAY "CONVERT STEP FAILED - HALTING BATCH CHAIN"
+               SET CHAIN-IS-HALTED TO TRUE
+           END-IF.
+
+       RUN-UPDATE-STEP.
+           MOVE SPACES TO WS-STEP-STATUS.
+           CALL "update" USING WS-STEP-STATUS.
+           DISPLAY "UPDATE STEP COMPLETE - STATUS = " WS-STEP-STATUS.
+           IF WS-STEP-STATUS NOT = "00" AND WS-STEP-STATUS NOT = SPACES
+               DISPLAY "UPDATE STEP FAILED - HALTING BATCH CHAIN"
+               SET CHAIN-IS-HALTED TO TRUE
+           END-IF.
+
+       RUN-LATEFEE-STEP.
+           MOVE SPACES TO WS-STEP-STATUS.
+           CALL "latefee" USING WS-LATEFEE-CUTOFF-PARM WS-STEP-STATUS.
+           DISPLAY "LATEFEE STEP COMPLETE - STATUS = " WS-STEP-STATUS.
+           IF WS-STEP-STATUS NOT = "00" AND WS-STEP-STATUS NOT = SPACES
+               DISPLAY "LATEFEE STEP FAILED - HALTING BATCH CHAIN"
+               SET CHAIN-IS-HALTED TO TRUE
+           END-IF.
+
+       RUN-REPORT-STEP.
+           MOVE SPACES TO WS-STEP-STATUS.
+           CALL "report" USING WS-STEP-STATUS.
+           DISPLAY "REPORT STEP COMPLETE - STATUS = " WS-STEP-STATUS.
+           IF WS-STEP-STATUS NOT = "00" AND WS-STEP-STATUS NOT = SPACES
+               DISPLAY "REPORT STEP FAILED - HALTING BATCH CHAIN"
+               SET CHAIN-IS-HALTED TO TRUE
+           END-IF.

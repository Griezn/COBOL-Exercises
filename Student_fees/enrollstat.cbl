@@ -0,0 +1,138 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. enrollstat.
+       AUTHOR. Seppe Degryse.
+
+
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT STUDENT-MASTER-FILE ASSIGN TO
+                   "StudMasterSorted.dat"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
+               SELECT REPORT-FILE ASSIGN TO "Enroll.rpt".
+
+       DATA DIVISION.
+           FILE SECTION.
+           FD STUDENT-MASTER-FILE.
+           01 SM-RECORD.
+               88 END-OF-SMF VALUE HIGH-VALUE.
+               02 SM-STUDENT-NUMBER    PIC 9(7).
+               02 SM-STUDENT-NAME      PIC X(30).
+               02 SM-GENDER            PIC X(1).
+               02 SM-COURSE-CODE       PIC X(4).
+               02 SM-TERM-CODE         PIC X(6).
+               02 SM-FEES-OWED         PIC 9(4).
+               02 SM-AMOUNT-PAID       PIC 9(4)V99.
+               02 SM-PRIOR-FEES-OWED   PIC 9(4).
+               02 SM-PRIOR-AMOUNT-PAID PIC 9(4)V99.
+
+
+           FD REPORT-FILE
+           REPORT IS ENROLLMENT-REPORT.
+
+
+           WORKING-STORAGE SECTION.
+           01 WS-ONE PIC 9 VALUE 1.
+           01 WS-COURSE-CODE-HOLD PIC X(4).
+           01 WS-GENDER-HOLD PIC X(1).
+
+
+           REPORT SECTION.
+           RD ENROLLMENT-REPORT
+               CONTROL IS SM-COURSE-CODE SM-GENDER
+               PAGE LIMIT IS 66
+               HEADING 1
+               FIRST DETAIL 8
+               LAST DETAIL 42
+               FOOTING 52.
+
+           01 TYPE IS PAGE HEADING.
+               02 LINE 2.
+                   03 COLUMN 20    PIC X(34)
+                       VALUE "ENROLLMENT STATISTICS BY COURSE".
+               02 LINE 3.
+                   03 COLUMN 19    PIC X(36)
+                       VALUE ALL "-".
+               02 LINE 6.
+                   03 COLUMN 2     PIC X(12)
+                       VALUE "STUDENT NAME".
+                   03 COLUMN 31    PIC X(11)
+                       VALUE "STUDENT NO.".
+                   03 COLUMN 45    PIC X(6)
+                       VALUE "COURSE".
+                   03 COLUMN 54    PIC X(6)
+                       VALUE "GENDER".
+
+           01 DETAIL-LINE TYPE IS DETAIL.
+               02 LINE IS PLUS 1.
+                   03 COLUMN 1     PIC X(30)
+                       SOURCE SM-STUDENT-NAME.
+                   03 COLUMN 33    PIC X(7)
+                       SOURCE SM-STUDENT-NUMBER.
+                   03 COLUMN 45    PIC X(4)
+                       SOURCE SM-COURSE-CODE.
+                   03 COLUMN 54    PIC X(1)
+                       SOURCE SM-GENDER.
+
+           01 GENDER-FOOTING TYPE IS CONTROL FOOTING SM-GENDER.
+               02 LINE IS PLUS 2.
+                   03 COLUMN 2     PIC X(9)
+                       VALUE "COURSE : ".
+                   03 COLUMN 11    PIC X(4)
+                       SOURCE WS-COURSE-CODE-HOLD.
+                   03 COLUMN 18    PIC X(9)
+                       VALUE "GENDER : ".
+                   03 COLUMN 27    PIC X(1)
+                       SOURCE WS-GENDER-HOLD.
+                   03 COLUMN 42    PIC X(10)
+                       VALUE "COUNT    =".
+                   03 COLUMN 53    PIC ZZZ9
+                       SUM WS-ONE.
+
+           01 COURSE-FOOTING TYPE IS CONTROL FOOTING SM-COURSE-CODE.
+               02 LINE IS PLUS 1.
+                   03 COLUMN 2     PIC X(9)
+                       VALUE "COURSE : ".
+                   03 COLUMN 11    PIC X(4)
+                       SOURCE WS-COURSE-CODE-HOLD.
+                   03 COLUMN 42    PIC X(20)
+                       VALUE "TOTAL ENROLLMENT   =".
+                   03 COLUMN 62    PIC ZZZ9
+                       SUM WS-ONE.
+
+           01 GRAND-TOTAL-FOOTING TYPE IS CONTROL FOOTING FINAL.
+               02 LINE IS PLUS 2.
+                   03 COLUMN 42    PIC X(20)
+                       VALUE "GRAND TOTAL        =".
+                   03 COLUMN 62    PIC ZZZ9
+                       SUM WS-ONE.
+
+
+       PROCEDURE DIVISION.
+           OPEN INPUT STUDENT-MASTER-FILE.
+           OPEN OUTPUT REPORT-FILE.
+
+           READ STUDENT-MASTER-FILE
+               AT END SET END-OF-SMF TO TRUE
+           END-READ.
+
+           INITIATE ENROLLMENT-REPORT.
+
+           PERFORM GENERATE-ENROLLMENT-REPORT UNTIL END-OF-SMF.
+
+           TERMINATE ENROLLMENT-REPORT.
+
+           CLOSE STUDENT-MASTER-FILE, REPORT-FILE.
+
+           STOP RUN.
+
+
+       GENERATE-ENROLLMENT-REPORT.
+           GENERATE DETAIL-LINE.
+           MOVE SM-COURSE-CODE TO WS-COURSE-CODE-HOLD.
+           MOVE SM-GENDER TO WS-GENDER-HOLD.
+
+           READ STUDENT-MASTER-FILE
+               AT END SET END-OF-SMF TO TRUE
+           END-READ.
